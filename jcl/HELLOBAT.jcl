@@ -0,0 +1,52 @@
+//HELLOBAT JOB (ACCT),'HEIGHT BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* BATCH DRIVER FOR THE BUILDING HEIGHT ADJUSTMENT CYCLE.
+//* RUNS HELLO TO ADJUST EVERY HEIGHT BY THE PARM-SUPPLIED MODE
+//* AND FACTOR, SORTS THE RESULTING EXTRACT BY HEIGHT, THEN
+//* PRODUCES THE CLASSIFIED HEIGHT REPORT.
+//*--------------------------------------------------------------
+//HELLOSTP EXEC PGM=HELLO,PARM='GROW 2.0000'
+//BLDGIN   DD DSN=PROD.BUILDINGS.INPUT,DISP=SHR
+//* CHECKPT AND ADJBLDGS ARE PERSISTENT WORK DATASETS THAT SPAN
+//* RESTART ATTEMPTS OF ONE LOGICAL RUN - DISP=OLD SO THE PROGRAM'S
+//* OWN OPEN OUTPUT (FRESH RUN) AND OPEN EXTEND (RESTART) VERBS
+//* CONTROL POSITIONING, RATHER THAN DISP=MOD FORCING END-OF-DATA
+//* POSITIONING ON EVERY OPEN REGARDLESS OF OPEN MODE. BOTH MUST BE
+//* PRE-ALLOCATED ONCE (E.G. BY A ONE-TIME IEFBR14 ALLOCATION STEP)
+//* BEFORE THIS JOB'S FIRST RUN.
+//CHECKPT  DD DSN=PROD.BUILDINGS.CHECKPT,
+//            DISP=(OLD,CATLG,DELETE)
+//ADJBLDGS DD DSN=PROD.BUILDINGS.ADJUSTED,
+//            DISP=(OLD,CATLG,DELETE)
+//* HGTAUDIT IS A TRUE APPEND-ACROSS-RUNS AUDIT TRAIL, SO MOD
+//* (APPEND, OR CREATE ON FIRST USE) IS THE CORRECT DISPOSITION.
+//HGTAUDIT DD DSN=PROD.BUILDINGS.AUDIT,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(CYL,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//SORTSTP  EXEC PGM=SORT,COND=(16,GE,HELLOSTP)
+//SORTIN   DD DSN=PROD.BUILDINGS.ADJUSTED,DISP=SHR
+//* SORTOUT IS REBUILT FRESH EVERY RUN FROM THE CURRENT CYCLE'S
+//* ADJUSTED EXTRACT, NOT ACCUMULATED ACROSS RUNS - DISP=OLD (SAME
+//* PRE-ALLOCATED-ONCE TREATMENT AS CHECKPT/ADJBLDGS ABOVE) SO DFSORT
+//* REPLACES ITS CONTENT EACH TIME INSTEAD OF APPENDING UNDER MOD.
+//SORTOUT  DD DSN=PROD.BUILDINGS.SORTED,
+//            DISP=(OLD,CATLG,DELETE)
+//SYSIN    DD *
+  SORT FIELDS=(26,5,CH,D)
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//RPTSTP   EXEC PGM=BUILDING-REPORT,COND=((16,GE,HELLOSTP),(16,GE,SORTSTP))
+//BLDGIN   DD DSN=PROD.BUILDINGS.SORTED,DISP=SHR
+//SORTWORK DD DSN=&&SRTWORK,
+//            DISP=(NEW,DELETE,DELETE),
+//            SPACE=(CYL,(5,5)),UNIT=SYSDA
+//* BLDGRPT MUST BE PRE-ALLOCATED AND REUSED LIKE THE OTHER WORK
+//* DATASETS ABOVE - DISP=NEW WOULD ABEND THIS STEP WITH A DUPLICATE
+//* DATASET NAME ON EVERY RUN AFTER THE FIRST.
+//BLDGRPT  DD DSN=PROD.BUILDINGS.REPORT,
+//            DISP=(OLD,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
