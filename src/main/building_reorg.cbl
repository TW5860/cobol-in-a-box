@@ -0,0 +1,106 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BUILDING-REORG.
+
+ENVIRONMENT DIVISION.
+   INPUT-OUTPUT SECTION.
+   FILE-CONTROL.
+       SELECT BUILDINGS-FILE ASSIGN TO BLDGIN
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-BUILDINGS-STATUS.
+       SELECT BUILDINGS-OUT ASSIGN TO BLDGOUT
+           ORGANIZATION LINE SEQUENTIAL.
+
+DATA DIVISION.
+   FILE SECTION.
+   FD BUILDINGS-FILE.
+       COPY "src/main/building_record.cpy".
+
+   FD BUILDINGS-OUT.
+       01 BUILDINGS-OUT-RECORD.
+           05 BO-BUILDING-NAME   PIC X(25).
+           05 BO-BUILDING-HEIGHT PIC 9(5).
+           05 BO-BUILDING-HEIGHT-UOM PIC X(1).
+           05 BO-BUILDING-STATUS PIC X(1).
+           05 BO-BUILDING-ACQUISITION-COST PIC 9(9)V99.
+           05 BO-BUILDING-FLOOR-COUNT PIC 9(3).
+           05 BO-BUILDING-YEAR-BUILT PIC 9(4).
+
+   WORKING-STORAGE SECTION.
+        COPY "src/main/buildings_copy_file.cpy".
+        01 WS-EOF-SWITCH PIC X(1).
+            88 WS-EOF VALUE 'Y'.
+            88 WS-NOT-EOF VALUE 'N'.
+        01 WS-READ-SUB PIC 9(5) COMP-5.
+        01 WS-KEPT-COUNT PIC 9(5) COMP-5.
+        01 WS-BUILDINGS-STATUS PIC X(2).
+
+PROCEDURE DIVISION.
+main-paragraph.
+   PERFORM load-buildings.
+   PERFORM compact-buildings.
+   PERFORM write-buildings.
+   DISPLAY 'REORG COMPLETE - ' WS-KEPT-COUNT ' ACTIVE BUILDINGS RETAINED'.
+   STOP RUN.
+
+load-buildings.
+   MOVE 'N' TO WS-EOF-SWITCH.
+   MOVE 0 TO COUNT-OF-BUILDINGS.
+   OPEN INPUT BUILDINGS-FILE.
+   IF WS-BUILDINGS-STATUS NOT = '00'
+      DISPLAY 'ERROR OPENING BUILDINGS FILE, STATUS = ' WS-BUILDINGS-STATUS
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+   END-IF.
+   PERFORM read-one-building UNTIL WS-EOF.
+   CLOSE BUILDINGS-FILE.
+
+read-one-building.
+   READ BUILDINGS-FILE
+       AT END
+           MOVE 'Y' TO WS-EOF-SWITCH
+       NOT AT END
+           ADD 1 TO COUNT-OF-BUILDINGS
+           MOVE FR-BUILDING-NAME   TO BUILDING-NAME(COUNT-OF-BUILDINGS)
+           MOVE FR-BUILDING-HEIGHT TO BUILDING-HEIGHT(COUNT-OF-BUILDINGS)
+           MOVE FR-BUILDING-HEIGHT-UOM TO BUILDING-HEIGHT-UOM(COUNT-OF-BUILDINGS)
+           MOVE FR-BUILDING-STATUS TO BUILDING-STATUS(COUNT-OF-BUILDINGS)
+           MOVE FR-BUILDING-ACQUISITION-COST TO BUILDING-ACQUISITION-COST(COUNT-OF-BUILDINGS)
+           MOVE FR-BUILDING-FLOOR-COUNT TO BUILDING-FLOOR-COUNT(COUNT-OF-BUILDINGS)
+           MOVE FR-BUILDING-YEAR-BUILT TO BUILDING-YEAR-BUILT(COUNT-OF-BUILDINGS)
+   END-READ.
+
+compact-buildings.
+   MOVE 0 TO WS-KEPT-COUNT.
+   PERFORM compact-one-building
+      VARYING WS-READ-SUB FROM 1 BY 1 UNTIL WS-READ-SUB > COUNT-OF-BUILDINGS.
+   MOVE WS-KEPT-COUNT TO COUNT-OF-BUILDINGS.
+
+compact-one-building.
+   IF BUILDING-ACTIVE(WS-READ-SUB)
+      ADD 1 TO WS-KEPT-COUNT
+      IF WS-KEPT-COUNT NOT = WS-READ-SUB
+         MOVE BUILDING-NAME(WS-READ-SUB)   TO BUILDING-NAME(WS-KEPT-COUNT)
+         MOVE BUILDING-HEIGHT(WS-READ-SUB) TO BUILDING-HEIGHT(WS-KEPT-COUNT)
+         MOVE BUILDING-HEIGHT-UOM(WS-READ-SUB) TO BUILDING-HEIGHT-UOM(WS-KEPT-COUNT)
+         MOVE BUILDING-STATUS(WS-READ-SUB) TO BUILDING-STATUS(WS-KEPT-COUNT)
+         MOVE BUILDING-ACQUISITION-COST(WS-READ-SUB) TO BUILDING-ACQUISITION-COST(WS-KEPT-COUNT)
+         MOVE BUILDING-FLOOR-COUNT(WS-READ-SUB) TO BUILDING-FLOOR-COUNT(WS-KEPT-COUNT)
+         MOVE BUILDING-YEAR-BUILT(WS-READ-SUB) TO BUILDING-YEAR-BUILT(WS-KEPT-COUNT)
+      END-IF
+   END-IF.
+
+write-buildings.
+   OPEN OUTPUT BUILDINGS-OUT.
+   PERFORM write-one-building
+      VARYING WS-READ-SUB FROM 1 BY 1 UNTIL WS-READ-SUB > COUNT-OF-BUILDINGS.
+   CLOSE BUILDINGS-OUT.
+
+write-one-building.
+   MOVE BUILDING-NAME(WS-READ-SUB)   TO BO-BUILDING-NAME.
+   MOVE BUILDING-HEIGHT(WS-READ-SUB) TO BO-BUILDING-HEIGHT.
+   MOVE BUILDING-HEIGHT-UOM(WS-READ-SUB) TO BO-BUILDING-HEIGHT-UOM.
+   MOVE BUILDING-STATUS(WS-READ-SUB) TO BO-BUILDING-STATUS.
+   MOVE BUILDING-ACQUISITION-COST(WS-READ-SUB) TO BO-BUILDING-ACQUISITION-COST.
+   MOVE BUILDING-FLOOR-COUNT(WS-READ-SUB) TO BO-BUILDING-FLOOR-COUNT.
+   MOVE BUILDING-YEAR-BUILT(WS-READ-SUB) TO BO-BUILDING-YEAR-BUILT.
+   WRITE BUILDINGS-OUT-RECORD.
