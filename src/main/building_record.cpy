@@ -0,0 +1,12 @@
+01 BUILDING-FILE-RECORD.
+    05 FR-BUILDING-NAME PIC X(25).
+    05 FR-BUILDING-HEIGHT PIC 9(5).
+    05 FR-BUILDING-HEIGHT-UOM PIC X(1).
+        88 FR-UOM-FEET   VALUE 'F' ' '.
+        88 FR-UOM-METERS VALUE 'M'.
+    05 FR-BUILDING-STATUS PIC X(1).
+        88 FR-BUILDING-ACTIVE   VALUE 'A' ' '.
+        88 FR-BUILDING-INACTIVE VALUE 'I'.
+    05 FR-BUILDING-ACQUISITION-COST PIC 9(9)V99.
+    05 FR-BUILDING-FLOOR-COUNT PIC 9(3).
+    05 FR-BUILDING-YEAR-BUILT PIC 9(4).
