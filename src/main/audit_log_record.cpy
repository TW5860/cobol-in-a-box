@@ -0,0 +1,5 @@
+01 AUDIT-LOG-RECORD.
+    05 AL-BUILDING-NAME PIC X(25).
+    05 AL-OLD-HEIGHT PIC 9(5).
+    05 AL-NEW-HEIGHT PIC 9(5).
+    05 AL-TIMESTAMP PIC X(21).
