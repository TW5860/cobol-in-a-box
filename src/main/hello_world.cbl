@@ -1,43 +1,255 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. HELLO.
 
+ENVIRONMENT DIVISION.
+   INPUT-OUTPUT SECTION.
+   FILE-CONTROL.
+       SELECT BUILDINGS-FILE ASSIGN TO BLDGIN
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-BUILDINGS-STATUS.
+       SELECT CHECKPOINT-FILE ASSIGN TO CHECKPT
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-CHECKPOINT-STATUS.
+       SELECT ADJUSTED-FILE ASSIGN TO ADJBLDGS
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-ADJUSTED-STATUS.
+
 DATA DIVISION.
+   FILE SECTION.
+   FD BUILDINGS-FILE.
+       COPY "src/main/building_record.cpy".
+   FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD PIC 9(5).
+   FD ADJUSTED-FILE.
+       01 ADJUSTED-RECORD.
+           05 AR-BUILDING-NAME PIC X(25).
+           05 AR-BUILDING-HEIGHT PIC 9(5).
+           05 AR-BUILDING-HEIGHT-UOM PIC X(1).
+           05 AR-BUILDING-STATUS PIC X(1).
+           05 AR-BUILDING-ACQUISITION-COST PIC 9(9)V99.
+           05 AR-BUILDING-FLOOR-COUNT PIC 9(3).
+           05 AR-BUILDING-YEAR-BUILT PIC 9(4).
+
    WORKING-STORAGE SECTION.
-        COPY "src/main/buildings_copy_file.cpy".
+        01 WS-CURRENT-NAME PIC X(25).
+        01 WS-CURRENT-HEIGHT PIC 9(5).
+        01 WS-CURRENT-HEIGHT-UOM PIC X(1).
+        01 WS-CURRENT-STATUS PIC X(1).
+        01 WS-CURRENT-ACQUISITION-COST PIC 9(9)V99.
+        01 WS-CURRENT-FLOOR-COUNT PIC 9(3).
+        01 WS-CURRENT-YEAR-BUILT PIC 9(4).
+        01 WS-BUILDING-INDEX PIC 9(5) COMP-5.
+        01 WS-INDEX-FOR-STRING PIC 9(5).
         01 WS-CONCAT PIC X(100).
-        01 WS-INDEX-FOR-STRING PIC 9(2).
-        01 WS-HEIGHT PIC 9(2).
+        01 WS-EOF-SWITCH PIC X(1).
+            88 WS-EOF VALUE 'Y'.
+            88 WS-NOT-EOF VALUE 'N'.
+        01 WS-ADJUSTMENT-FACTOR PIC S9(3)V9(4) VALUE 2.0000.
+        01 WS-RUN-MODE PIC X(6) VALUE 'GROW'.
+            88 WS-MODE-GROW   VALUE 'GROW'.
+            88 WS-MODE-SHRINK VALUE 'SHRINK'.
+        01 WS-PARM-STRING PIC X(30).
+        01 WS-FACTOR-TEXT PIC X(10).
+        01 WS-PRE-COUNT PIC 9(5) COMP-5.
+        01 WS-PRE-HEIGHT-TOTAL PIC 9(11).
+        01 WS-POST-COUNT PIC 9(5) COMP-5.
+        01 WS-POST-HEIGHT-TOTAL PIC 9(11).
+        01 WS-EXPECTED-HEIGHT-TOTAL PIC 9(11).
+        01 WS-RECON-SWITCH PIC X(1).
+            88 WS-RECON-OK VALUE 'Y'.
+            88 WS-RECON-BAD VALUE 'N'.
+        01 WS-PRE-HEIGHT PIC 9(5).
+        01 WS-WOULD-BE-HEIGHT PIC 9(8)V99.
+        01 WS-OVERFLOW-COUNT PIC 9(5) COMP-5.
+        01 WS-CHECKPOINT-STATUS PIC X(2).
+        01 WS-CHECKPOINT-INDEX PIC 9(5) COMP-5 VALUE 0.
+        01 WS-ADJUSTED-STATUS PIC X(2).
+        01 WS-EXPECTED-ROW-HEIGHT PIC 9(5).
+        01 WS-BUILDINGS-STATUS PIC X(2).
 
 PROCEDURE DIVISION.
 main-paragraph.
-   MOVE 3 TO COUNT-OF-BUILDINGS.
-   PERFORM write-data VARYING I FROM 1 BY 1 UNTIL I > COUNT-OF-BUILDINGS.
+   PERFORM get-run-mode.
+   PERFORM load-checkpoint.
+   IF WS-CHECKPOINT-INDEX > 0
+      DISPLAY 'RESTARTING AFTER CHECKPOINT AT BUILDING ' WS-CHECKPOINT-INDEX
+   END-IF.
+
+   MOVE 0 TO WS-PRE-COUNT.
+   MOVE 0 TO WS-PRE-HEIGHT-TOTAL.
+   MOVE 0 TO WS-POST-COUNT.
+   MOVE 0 TO WS-POST-HEIGHT-TOTAL.
+   MOVE 0 TO WS-EXPECTED-HEIGHT-TOTAL.
+   MOVE 0 TO WS-OVERFLOW-COUNT.
+   MOVE 0 TO WS-BUILDING-INDEX.
+   MOVE 'N' TO WS-EOF-SWITCH.
+
+   DISPLAY '============ HEIGHT OVERFLOW EXCEPTION REPORT ============'.
+
+   OPEN INPUT BUILDINGS-FILE.
+   IF WS-BUILDINGS-STATUS NOT = '00'
+      DISPLAY 'ERROR OPENING BUILDINGS FILE, STATUS = ' WS-BUILDINGS-STATUS
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+   END-IF.
+   PERFORM open-adjusted-file.
+   PERFORM process-one-building UNTIL WS-EOF.
+   CLOSE BUILDINGS-FILE.
+   CLOSE ADJUSTED-FILE.
 
-   CALL 'DOUBLE-HEIGHT' USING BUILDINGS.
+   IF WS-OVERFLOW-COUNT = 0
+      DISPLAY 'NO OVERFLOW EXCEPTIONS'
+   END-IF.
+   DISPLAY '============================================================'.
 
-   PERFORM print-result VARYING I FROM 1 BY 1 UNTIL I > COUNT-OF-BUILDINGS.
+   PERFORM reconcile-totals.
+   PERFORM clear-checkpoint.
    STOP RUN.
 
-write-data.
-   MOVE I TO WS-INDEX-FOR-STRING.
-   STRING 'Building '          DELIMITED BY SIZE
-          WS-INDEX-FOR-STRING  DELIMITED BY SIZE
-          INTO WS-CONCAT
-   END-STRING.
-   COMPUTE WS-HEIGHT = 33 * I.
-   MOVE WS-CONCAT TO BUILDING-NAME(I).
-   MOVE WS-HEIGHT TO BUILDING-HEIGHT(I).
-   DISPLAY "Wrote content nr "WS-INDEX-FOR-STRING.
-   DISPLAY "Building name is "BUILDING-NAME(I).
-   DISPLAY "Building height is "BUILDING-HEIGHT(I).
-   DISPLAY "==========".
+get-run-mode.
+   ACCEPT WS-PARM-STRING FROM COMMAND-LINE.
+   IF WS-PARM-STRING = SPACES
+      MOVE 'GROW' TO WS-RUN-MODE
+   ELSE
+      UNSTRING WS-PARM-STRING DELIMITED BY SPACE
+          INTO WS-RUN-MODE, WS-FACTOR-TEXT
+      END-UNSTRING
+      IF WS-RUN-MODE = SPACES
+         MOVE 'GROW' TO WS-RUN-MODE
+      END-IF
+      IF WS-FACTOR-TEXT NOT = SPACES
+         COMPUTE WS-ADJUSTMENT-FACTOR = FUNCTION NUMVAL(WS-FACTOR-TEXT)
+      END-IF
+   END-IF.
+
+load-checkpoint.
+   MOVE 0 TO WS-CHECKPOINT-INDEX.
+   OPEN INPUT CHECKPOINT-FILE.
+   IF WS-CHECKPOINT-STATUS = '00'
+      READ CHECKPOINT-FILE INTO WS-CHECKPOINT-INDEX
+      END-READ
+      CLOSE CHECKPOINT-FILE
+   END-IF.
+
+write-checkpoint.
+   OPEN OUTPUT CHECKPOINT-FILE.
+   MOVE WS-BUILDING-INDEX TO CHECKPOINT-RECORD.
+   WRITE CHECKPOINT-RECORD.
+   CLOSE CHECKPOINT-FILE.
+
+clear-checkpoint.
+   OPEN OUTPUT CHECKPOINT-FILE.
+   MOVE 0 TO CHECKPOINT-RECORD.
+   WRITE CHECKPOINT-RECORD.
+   CLOSE CHECKPOINT-FILE.
+
+open-adjusted-file.
+   IF WS-CHECKPOINT-INDEX > 0
+      OPEN EXTEND ADJUSTED-FILE
+      IF WS-ADJUSTED-STATUS NOT = '00'
+         OPEN OUTPUT ADJUSTED-FILE
+      END-IF
+   ELSE
+      OPEN OUTPUT ADJUSTED-FILE
+   END-IF.
+
+process-one-building.
+   READ BUILDINGS-FILE
+       AT END
+           MOVE 'Y' TO WS-EOF-SWITCH
+       NOT AT END
+           ADD 1 TO WS-BUILDING-INDEX
+           IF WS-BUILDING-INDEX > WS-CHECKPOINT-INDEX
+              PERFORM load-current-building
+              PERFORM adjust-current-building
+              PERFORM write-adjusted-building
+              PERFORM print-result
+              PERFORM write-checkpoint
+           END-IF
+   END-READ.
+
+load-current-building.
+   MOVE FR-BUILDING-NAME             TO WS-CURRENT-NAME.
+   MOVE FR-BUILDING-HEIGHT           TO WS-CURRENT-HEIGHT.
+   MOVE FR-BUILDING-HEIGHT-UOM       TO WS-CURRENT-HEIGHT-UOM.
+   MOVE FR-BUILDING-STATUS           TO WS-CURRENT-STATUS.
+   MOVE FR-BUILDING-ACQUISITION-COST TO WS-CURRENT-ACQUISITION-COST.
+   MOVE FR-BUILDING-FLOOR-COUNT      TO WS-CURRENT-FLOOR-COUNT.
+   MOVE FR-BUILDING-YEAR-BUILT       TO WS-CURRENT-YEAR-BUILT.
+   MOVE WS-CURRENT-HEIGHT TO WS-PRE-HEIGHT.
+   ADD 1 TO WS-PRE-COUNT.
+   ADD WS-CURRENT-HEIGHT TO WS-PRE-HEIGHT-TOTAL.
+
+adjust-current-building.
+   PERFORM check-one-overflow.
+   IF WS-MODE-SHRINK
+      COMPUTE WS-EXPECTED-ROW-HEIGHT ROUNDED =
+              WS-CURRENT-HEIGHT / WS-ADJUSTMENT-FACTOR
+      CALL 'HALVE-HEIGHT-ONE' USING WS-CURRENT-HEIGHT, WS-ADJUSTMENT-FACTOR,
+                                     WS-CURRENT-NAME
+   ELSE
+      COMPUTE WS-EXPECTED-ROW-HEIGHT ROUNDED =
+              WS-CURRENT-HEIGHT * WS-ADJUSTMENT-FACTOR
+      CALL 'DOUBLE-HEIGHT-ONE' USING WS-CURRENT-HEIGHT, WS-ADJUSTMENT-FACTOR,
+                                      WS-CURRENT-NAME
+   END-IF.
+   ADD WS-EXPECTED-ROW-HEIGHT TO WS-EXPECTED-HEIGHT-TOTAL.
+   ADD 1 TO WS-POST-COUNT.
+   ADD WS-CURRENT-HEIGHT TO WS-POST-HEIGHT-TOTAL.
+
+write-adjusted-building.
+   MOVE WS-CURRENT-NAME             TO AR-BUILDING-NAME.
+   MOVE WS-CURRENT-HEIGHT           TO AR-BUILDING-HEIGHT.
+   MOVE WS-CURRENT-HEIGHT-UOM       TO AR-BUILDING-HEIGHT-UOM.
+   MOVE WS-CURRENT-STATUS           TO AR-BUILDING-STATUS.
+   MOVE WS-CURRENT-ACQUISITION-COST TO AR-BUILDING-ACQUISITION-COST.
+   MOVE WS-CURRENT-FLOOR-COUNT      TO AR-BUILDING-FLOOR-COUNT.
+   MOVE WS-CURRENT-YEAR-BUILT       TO AR-BUILDING-YEAR-BUILT.
+   WRITE ADJUSTED-RECORD.
+
+check-one-overflow.
+   IF WS-MODE-SHRINK
+      COMPUTE WS-WOULD-BE-HEIGHT ROUNDED =
+              WS-PRE-HEIGHT / WS-ADJUSTMENT-FACTOR
+   ELSE
+      COMPUTE WS-WOULD-BE-HEIGHT ROUNDED =
+              WS-PRE-HEIGHT * WS-ADJUSTMENT-FACTOR
+   END-IF.
+   IF WS-WOULD-BE-HEIGHT > 99999
+      ADD 1 TO WS-OVERFLOW-COUNT
+      DISPLAY 'EXCEPTION: ' WS-CURRENT-NAME
+              ' WOULD-BE HEIGHT ' WS-WOULD-BE-HEIGHT
+              ' EXCEEDS CAPACITY 99999'
+   END-IF.
+
+reconcile-totals.
+   MOVE 'Y' TO WS-RECON-SWITCH.
+   IF WS-POST-COUNT NOT = WS-PRE-COUNT
+      MOVE 'N' TO WS-RECON-SWITCH
+   END-IF.
+   IF WS-POST-HEIGHT-TOTAL NOT = WS-EXPECTED-HEIGHT-TOTAL
+      MOVE 'N' TO WS-RECON-SWITCH
+   END-IF.
+   DISPLAY '========== CONTROL TOTAL RECONCILIATION =========='.
+   DISPLAY 'BUILDINGS BEFORE.......: ' WS-PRE-COUNT.
+   DISPLAY 'BUILDINGS AFTER........: ' WS-POST-COUNT.
+   DISPLAY 'HEIGHT TOTAL BEFORE....: ' WS-PRE-HEIGHT-TOTAL.
+   DISPLAY 'HEIGHT TOTAL EXPECTED..: ' WS-EXPECTED-HEIGHT-TOTAL.
+   DISPLAY 'HEIGHT TOTAL AFTER.....: ' WS-POST-HEIGHT-TOTAL.
+   IF WS-RECON-BAD
+      DISPLAY '*** DISCREPANCY DETECTED - HEIGHT ADJUSTMENT RESULTS DO NOT RECONCILE ***'
+   ELSE
+      DISPLAY 'RECONCILIATION OK'
+   END-IF.
+   DISPLAY '===================================================='.
 
 print-result.
-   MOVE I TO WS-INDEX-FOR-STRING.
+   MOVE WS-BUILDING-INDEX TO WS-INDEX-FOR-STRING.
+   MOVE SPACES TO WS-CONCAT.
    STRING 'Building '             DELIMITED BY SIZE
           WS-INDEX-FOR-STRING     DELIMITED BY SIZE
           ' has height '          DELIMITED BY SIZE
-          BUILDING-HEIGHT(I)      DELIMITED BY SIZE
+          WS-CURRENT-HEIGHT       DELIMITED BY SIZE
           INTO WS-CONCAT
    END-STRING.
    DISPLAY WS-CONCAT.
