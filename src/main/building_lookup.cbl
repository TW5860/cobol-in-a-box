@@ -0,0 +1,26 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BUILDING-LOOKUP.
+
+DATA DIVISION.
+   LINKAGE SECTION.
+        COPY "src/main/buildings_copy_file.cpy".
+        01 LK-SEARCH-NAME PIC X(25).
+        01 LK-FOUND-INDEX PIC 9(5) COMP-5.
+        01 LK-FOUND-SWITCH PIC X(1).
+            88 LK-FOUND VALUE 'Y'.
+            88 LK-NOT-FOUND VALUE 'N'.
+
+PROCEDURE DIVISION USING BUILDINGS, LK-SEARCH-NAME,
+                         LK-FOUND-INDEX, LK-FOUND-SWITCH.
+main-paragraph.
+   MOVE 0 TO LK-FOUND-INDEX.
+   MOVE 'N' TO LK-FOUND-SWITCH.
+   SET I TO 1.
+   SEARCH BUILDING
+       AT END
+           MOVE 'N' TO LK-FOUND-SWITCH
+       WHEN BUILDING-NAME(I) = LK-SEARCH-NAME
+           MOVE 'Y' TO LK-FOUND-SWITCH
+           SET LK-FOUND-INDEX TO I
+   END-SEARCH.
+   GOBACK.
