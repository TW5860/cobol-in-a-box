@@ -0,0 +1,38 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. HEIGHT-CONVERT.
+
+DATA DIVISION.
+   WORKING-STORAGE SECTION.
+        01 WS-FEET-PER-METER PIC 9(1)V9(4) VALUE 3.2808.
+        01 WS-FROM-UOM PIC X(1).
+        01 WS-TO-UOM PIC X(1).
+
+   LINKAGE SECTION.
+        01 LK-HEIGHT PIC 9(5).
+        01 LK-FROM-UOM PIC X(1).
+        01 LK-TO-UOM PIC X(1).
+        01 LK-CONVERTED-HEIGHT PIC 9(5).
+
+PROCEDURE DIVISION USING LK-HEIGHT, LK-FROM-UOM, LK-TO-UOM,
+                         LK-CONVERTED-HEIGHT.
+main-paragraph.
+   MOVE LK-FROM-UOM TO WS-FROM-UOM.
+   IF WS-FROM-UOM = SPACE
+      MOVE 'F' TO WS-FROM-UOM
+   END-IF.
+   MOVE LK-TO-UOM TO WS-TO-UOM.
+   IF WS-TO-UOM = SPACE
+      MOVE 'F' TO WS-TO-UOM
+   END-IF.
+   IF WS-FROM-UOM = WS-TO-UOM
+      MOVE LK-HEIGHT TO LK-CONVERTED-HEIGHT
+   ELSE
+      IF WS-FROM-UOM = 'M'
+         COMPUTE LK-CONVERTED-HEIGHT ROUNDED =
+                 LK-HEIGHT * WS-FEET-PER-METER
+      ELSE
+         COMPUTE LK-CONVERTED-HEIGHT ROUNDED =
+                 LK-HEIGHT / WS-FEET-PER-METER
+      END-IF
+   END-IF.
+   GOBACK.
