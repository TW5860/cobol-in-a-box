@@ -0,0 +1,14 @@
+01 BUILDINGS.
+    05 COUNT-OF-BUILDINGS PIC 9(5) COMP-5.
+    05 BUILDING OCCURS 0 TO 99999 TIMES DEPENDING ON COUNT-OF-BUILDINGS INDEXED BY I.
+        10 BUILDING-NAME PIC X(25).
+        10 BUILDING-HEIGHT PIC 9(5).
+        10 BUILDING-HEIGHT-UOM PIC X(1).
+            88 UOM-FEET   VALUE 'F' ' '.
+            88 UOM-METERS VALUE 'M'.
+        10 BUILDING-STATUS PIC X(1).
+            88 BUILDING-ACTIVE   VALUE 'A' ' '.
+            88 BUILDING-INACTIVE VALUE 'I'.
+        10 BUILDING-ACQUISITION-COST PIC 9(9)V99.
+        10 BUILDING-FLOOR-COUNT PIC 9(3).
+        10 BUILDING-YEAR-BUILT PIC 9(4).
