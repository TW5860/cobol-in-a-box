@@ -4,29 +4,60 @@ PROGRAM-ID. DOUBLE-HEIGHT-TEST-DRIVER.
 ENVIRONMENT DIVISION.
     INPUT-OUTPUT SECTION.
     FILE-CONTROL.
-    SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
+    SELECT TEST-BUILDINGS-FILE ASSIGN TO TESTBLD
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-TEST-BUILDINGS-STATUS.
 
 DATA DIVISION.
     FILE SECTION.
-    FD SYSIN
-        RECORDING MODE IS V
-        RECORD IS VARYING IN SIZE
-        FROM 0 TO 99.
-    01  INPUT-RECORD PIC X(1).
+    FD TEST-BUILDINGS-FILE.
+        COPY "src/main/building_record.cpy".
 
     WORKING-STORAGE SECTION.
         COPY "src/main/buildings_copy_file.cpy".
-
-
+        01 WS-EOF-SWITCH PIC X(1).
+            88 WS-EOF VALUE 'Y'.
+            88 WS-NOT-EOF VALUE 'N'.
+        01 WS-ADJUSTMENT-FACTOR PIC S9(3)V9(4) VALUE 2.0000.
+        01 WS-TEST-BUILDINGS-STATUS PIC X(2).
 
 PROCEDURE DIVISION.
 main-paragraph.
-    OPEN INPUT SYSIN.
-    READ SYSIN INTO BUILDINGS
-    END-READ.
-    CLOSE SYSIN.
+    PERFORM load-test-buildings.
 
-    CALL 'DOUBLE-HEIGHT' USING BUILDINGS.
+    CALL 'DOUBLE-HEIGHT' USING BUILDINGS, WS-ADJUSTMENT-FACTOR.
 
     DISPLAY BUILDINGS.
     STOP RUN.
+
+load-test-buildings.
+    MOVE 'N' TO WS-EOF-SWITCH.
+    MOVE 0 TO COUNT-OF-BUILDINGS.
+    OPEN INPUT TEST-BUILDINGS-FILE.
+    IF WS-TEST-BUILDINGS-STATUS NOT = '00'
+        DISPLAY 'ERROR OPENING TEST BUILDINGS FILE, STATUS = ' WS-TEST-BUILDINGS-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    PERFORM read-one-test-building UNTIL WS-EOF.
+    CLOSE TEST-BUILDINGS-FILE.
+
+read-one-test-building.
+    READ TEST-BUILDINGS-FILE
+        AT END
+            MOVE 'Y' TO WS-EOF-SWITCH
+        NOT AT END
+            IF WS-TEST-BUILDINGS-STATUS NOT = '00'
+                DISPLAY 'ERROR READING TEST BUILDINGS FILE, STATUS = ' WS-TEST-BUILDINGS-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF
+            ADD 1 TO COUNT-OF-BUILDINGS
+            MOVE FR-BUILDING-NAME   TO BUILDING-NAME(COUNT-OF-BUILDINGS)
+            MOVE FR-BUILDING-HEIGHT TO BUILDING-HEIGHT(COUNT-OF-BUILDINGS)
+            MOVE FR-BUILDING-HEIGHT-UOM TO BUILDING-HEIGHT-UOM(COUNT-OF-BUILDINGS)
+            MOVE FR-BUILDING-STATUS TO BUILDING-STATUS(COUNT-OF-BUILDINGS)
+            MOVE FR-BUILDING-ACQUISITION-COST TO BUILDING-ACQUISITION-COST(COUNT-OF-BUILDINGS)
+            MOVE FR-BUILDING-FLOOR-COUNT TO BUILDING-FLOOR-COUNT(COUNT-OF-BUILDINGS)
+            MOVE FR-BUILDING-YEAR-BUILT TO BUILDING-YEAR-BUILT(COUNT-OF-BUILDINGS)
+    END-READ.
