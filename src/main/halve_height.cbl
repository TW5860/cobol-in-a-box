@@ -0,0 +1,67 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. HALVE-HEIGHT.
+
+ENVIRONMENT DIVISION.
+   INPUT-OUTPUT SECTION.
+   FILE-CONTROL.
+       SELECT AUDIT-FILE ASSIGN TO HGTAUDIT
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+DATA DIVISION.
+   FILE SECTION.
+   FD AUDIT-FILE.
+       COPY "src/main/audit_log_record.cpy".
+
+   WORKING-STORAGE SECTION.
+        01 WS-SUB PIC 9(5) COMP-5.
+        01 WS-AUDIT-FILE-STATUS PIC X(2).
+        01 WS-AUDIT-NAME PIC X(25).
+        01 WS-AUDIT-OLD-HEIGHT PIC 9(5).
+        01 WS-AUDIT-NEW-HEIGHT PIC 9(5).
+
+   LINKAGE SECTION.
+        COPY "src/main/buildings_copy_file.cpy".
+        01 LK-ADJUSTMENT-FACTOR PIC S9(3)V9(4).
+        01 LK-ONE-HEIGHT PIC 9(5).
+        01 LK-ONE-NAME PIC X(25).
+
+PROCEDURE DIVISION USING BUILDINGS, LK-ADJUSTMENT-FACTOR.
+main-paragraph.
+   PERFORM adjust-one-building
+      VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > COUNT-OF-BUILDINGS.
+   GOBACK.
+
+entry-halve-height-one.
+   ENTRY 'HALVE-HEIGHT-ONE' USING LK-ONE-HEIGHT, LK-ADJUSTMENT-FACTOR,
+                                  LK-ONE-NAME.
+   PERFORM adjust-single-building.
+   GOBACK.
+
+adjust-one-building.
+   MOVE BUILDING-HEIGHT(WS-SUB) TO WS-AUDIT-OLD-HEIGHT.
+   COMPUTE BUILDING-HEIGHT(WS-SUB) ROUNDED =
+           BUILDING-HEIGHT(WS-SUB) / LK-ADJUSTMENT-FACTOR.
+   MOVE BUILDING-NAME(WS-SUB)   TO WS-AUDIT-NAME.
+   MOVE BUILDING-HEIGHT(WS-SUB) TO WS-AUDIT-NEW-HEIGHT.
+   PERFORM write-audit-entry.
+
+adjust-single-building.
+   MOVE LK-ONE-HEIGHT TO WS-AUDIT-OLD-HEIGHT.
+   COMPUTE LK-ONE-HEIGHT ROUNDED =
+           LK-ONE-HEIGHT / LK-ADJUSTMENT-FACTOR.
+   MOVE LK-ONE-NAME   TO WS-AUDIT-NAME.
+   MOVE LK-ONE-HEIGHT TO WS-AUDIT-NEW-HEIGHT.
+   PERFORM write-audit-entry.
+
+write-audit-entry.
+   MOVE WS-AUDIT-NAME       TO AL-BUILDING-NAME.
+   MOVE WS-AUDIT-OLD-HEIGHT TO AL-OLD-HEIGHT.
+   MOVE WS-AUDIT-NEW-HEIGHT TO AL-NEW-HEIGHT.
+   MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP.
+   OPEN EXTEND AUDIT-FILE.
+   IF WS-AUDIT-FILE-STATUS NOT = '00'
+      OPEN OUTPUT AUDIT-FILE
+   END-IF.
+   WRITE AUDIT-LOG-RECORD.
+   CLOSE AUDIT-FILE.
