@@ -0,0 +1,148 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BUILDING-REPORT.
+
+ENVIRONMENT DIVISION.
+   INPUT-OUTPUT SECTION.
+   FILE-CONTROL.
+       SELECT BUILDINGS-FILE ASSIGN TO BLDGIN
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-BUILDINGS-STATUS.
+       SELECT SORT-WORK-FILE ASSIGN TO SORTWORK.
+       SELECT REPORT-FILE ASSIGN TO BLDGRPT
+           ORGANIZATION LINE SEQUENTIAL.
+
+DATA DIVISION.
+   FILE SECTION.
+   FD BUILDINGS-FILE.
+       COPY "src/main/building_record.cpy".
+
+   SD SORT-WORK-FILE.
+       01 SORT-WORK-RECORD.
+           05 SW-BUILDING-HEIGHT PIC 9(5).
+           05 SW-BUILDING-NAME   PIC X(25).
+
+   FD REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
+
+   WORKING-STORAGE SECTION.
+        01 WS-EOF-SWITCH PIC X(1).
+            88 WS-EOF VALUE 'Y'.
+            88 WS-NOT-EOF VALUE 'N'.
+        01 WS-REPORT-LINE PIC X(80).
+        01 WS-LOW-RISE-COUNT  PIC 9(5) VALUE 0.
+        01 WS-MID-RISE-COUNT  PIC 9(5) VALUE 0.
+        01 WS-HIGH-RISE-COUNT PIC 9(5) VALUE 0.
+        01 WS-CLASSIFICATION PIC X(10).
+        01 WS-TO-UOM PIC X(1) VALUE 'F'.
+        01 WS-CONVERTED-HEIGHT PIC 9(5).
+        01 WS-BUILDINGS-STATUS PIC X(2).
+
+PROCEDURE DIVISION.
+main-paragraph.
+   OPEN OUTPUT REPORT-FILE.
+   PERFORM write-report-header.
+
+   SORT SORT-WORK-FILE
+       ON DESCENDING KEY SW-BUILDING-HEIGHT
+       INPUT PROCEDURE IS load-sort-work
+       OUTPUT PROCEDURE IS produce-report.
+
+   PERFORM write-report-footer.
+   CLOSE REPORT-FILE.
+   STOP RUN.
+
+load-sort-work.
+   MOVE 'N' TO WS-EOF-SWITCH.
+   OPEN INPUT BUILDINGS-FILE.
+   IF WS-BUILDINGS-STATUS NOT = '00'
+      DISPLAY 'ERROR OPENING BUILDINGS FILE, STATUS = ' WS-BUILDINGS-STATUS
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+   END-IF.
+   PERFORM transfer-one-building UNTIL WS-EOF.
+   CLOSE BUILDINGS-FILE.
+
+transfer-one-building.
+   READ BUILDINGS-FILE
+       AT END
+           MOVE 'Y' TO WS-EOF-SWITCH
+       NOT AT END
+           CALL 'HEIGHT-CONVERT' USING FR-BUILDING-HEIGHT,
+                   FR-BUILDING-HEIGHT-UOM, WS-TO-UOM,
+                   WS-CONVERTED-HEIGHT
+           MOVE FR-BUILDING-NAME    TO SW-BUILDING-NAME
+           MOVE WS-CONVERTED-HEIGHT TO SW-BUILDING-HEIGHT
+           RELEASE SORT-WORK-RECORD
+   END-READ.
+
+produce-report.
+   MOVE 'N' TO WS-EOF-SWITCH.
+   PERFORM classify-and-print-one UNTIL WS-EOF.
+
+classify-and-print-one.
+   RETURN SORT-WORK-FILE
+       AT END
+           MOVE 'Y' TO WS-EOF-SWITCH
+       NOT AT END
+           PERFORM classify-building
+           PERFORM print-building-line
+   END-RETURN.
+
+classify-building.
+*>   Rough height bands in feet; SW-BUILDING-HEIGHT was normalized to
+*>   feet by transfer-one-building so mixed-unit portfolios sort and
+*>   classify consistently.
+   EVALUATE TRUE
+       WHEN SW-BUILDING-HEIGHT < 35
+           MOVE 'LOW-RISE'  TO WS-CLASSIFICATION
+           ADD 1 TO WS-LOW-RISE-COUNT
+       WHEN SW-BUILDING-HEIGHT < 100
+           MOVE 'MID-RISE'  TO WS-CLASSIFICATION
+           ADD 1 TO WS-MID-RISE-COUNT
+       WHEN OTHER
+           MOVE 'HIGH-RISE' TO WS-CLASSIFICATION
+           ADD 1 TO WS-HIGH-RISE-COUNT
+   END-EVALUATE.
+
+print-building-line.
+   MOVE SPACES TO WS-REPORT-LINE.
+   STRING SW-BUILDING-NAME     DELIMITED BY SIZE
+          ' '                  DELIMITED BY SIZE
+          SW-BUILDING-HEIGHT   DELIMITED BY SIZE
+          ' '                  DELIMITED BY SIZE
+          WS-CLASSIFICATION    DELIMITED BY SIZE
+          INTO WS-REPORT-LINE
+   END-STRING.
+   MOVE WS-REPORT-LINE TO REPORT-LINE.
+   WRITE REPORT-LINE.
+
+write-report-header.
+   MOVE 'BUILDING HEIGHT REPORT - DESCENDING BY HEIGHT' TO REPORT-LINE.
+   WRITE REPORT-LINE.
+   MOVE ALL '=' TO REPORT-LINE.
+   WRITE REPORT-LINE.
+
+write-report-footer.
+   MOVE SPACES TO REPORT-LINE.
+   WRITE REPORT-LINE.
+   MOVE SPACES TO WS-REPORT-LINE.
+   STRING 'LOW-RISE COUNT : '  DELIMITED BY SIZE
+          WS-LOW-RISE-COUNT    DELIMITED BY SIZE
+          INTO WS-REPORT-LINE
+   END-STRING.
+   MOVE WS-REPORT-LINE TO REPORT-LINE.
+   WRITE REPORT-LINE.
+   MOVE SPACES TO WS-REPORT-LINE.
+   STRING 'MID-RISE COUNT : '  DELIMITED BY SIZE
+          WS-MID-RISE-COUNT    DELIMITED BY SIZE
+          INTO WS-REPORT-LINE
+   END-STRING.
+   MOVE WS-REPORT-LINE TO REPORT-LINE.
+   WRITE REPORT-LINE.
+   MOVE SPACES TO WS-REPORT-LINE.
+   STRING 'HIGH-RISE COUNT: '  DELIMITED BY SIZE
+          WS-HIGH-RISE-COUNT   DELIMITED BY SIZE
+          INTO WS-REPORT-LINE
+   END-STRING.
+   MOVE WS-REPORT-LINE TO REPORT-LINE.
+   WRITE REPORT-LINE.
