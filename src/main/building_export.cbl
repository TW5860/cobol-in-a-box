@@ -0,0 +1,61 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BUILDING-EXPORT.
+
+ENVIRONMENT DIVISION.
+   INPUT-OUTPUT SECTION.
+   FILE-CONTROL.
+       SELECT BUILDINGS-FILE ASSIGN TO BLDGIN
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-BUILDINGS-STATUS.
+       SELECT EXPORT-FILE ASSIGN TO BLDGCSV
+           ORGANIZATION LINE SEQUENTIAL.
+
+DATA DIVISION.
+   FILE SECTION.
+   FD BUILDINGS-FILE.
+       COPY "src/main/building_record.cpy".
+
+   FD EXPORT-FILE.
+       01 EXPORT-LINE PIC X(80).
+
+   WORKING-STORAGE SECTION.
+        01 WS-EOF-SWITCH PIC X(1).
+            88 WS-EOF VALUE 'Y'.
+            88 WS-NOT-EOF VALUE 'N'.
+        01 WS-EXPORT-LINE PIC X(80).
+        01 WS-BUILDINGS-STATUS PIC X(2).
+
+PROCEDURE DIVISION.
+main-paragraph.
+   MOVE 'N' TO WS-EOF-SWITCH.
+   OPEN INPUT BUILDINGS-FILE.
+   IF WS-BUILDINGS-STATUS NOT = '00'
+      DISPLAY 'ERROR OPENING BUILDINGS FILE, STATUS = ' WS-BUILDINGS-STATUS
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+   END-IF.
+   OPEN OUTPUT EXPORT-FILE.
+
+   MOVE 'BUILDING-NAME,BUILDING-HEIGHT' TO EXPORT-LINE.
+   WRITE EXPORT-LINE.
+
+   PERFORM export-one-building UNTIL WS-EOF.
+
+   CLOSE BUILDINGS-FILE.
+   CLOSE EXPORT-FILE.
+   STOP RUN.
+
+export-one-building.
+   READ BUILDINGS-FILE
+       AT END
+           MOVE 'Y' TO WS-EOF-SWITCH
+       NOT AT END
+           MOVE SPACES TO WS-EXPORT-LINE
+           STRING FUNCTION TRIM(FR-BUILDING-NAME) DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  FR-BUILDING-HEIGHT  DELIMITED BY SIZE
+                  INTO WS-EXPORT-LINE
+           END-STRING
+           MOVE WS-EXPORT-LINE TO EXPORT-LINE
+           WRITE EXPORT-LINE
+   END-READ.
