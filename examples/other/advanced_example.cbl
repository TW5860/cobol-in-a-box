@@ -1,49 +1,165 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. ADVANCED-EXAMPLE.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT maze-data-file ASSIGN TO MAZEDATA
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS maze-data-status.
+        SELECT maze-results-file ASSIGN TO MAZERSLT
+            ORGANIZATION LINE SEQUENTIAL.
 DATA DIVISION.
 FILE SECTION.
+    FD maze-data-file.
+        01 maze-data-record.
+            05 md-from-position    PIC X(10).
+            05 md-direction        PIC X(1).
+            05 md-to-position      PIC X(10).
+            05 md-message          PIC X(60).
+            05 md-prompt           PIC X(79).
+
+    FD maze-results-file.
+        01 maze-results-record PIC X(100).
+
 WORKING-STORAGE SECTION.
     01 input-text PIC X(1).
-        88 dir-left VALUE IS "l".
-        88 dir-right VALUE IS "r".
-        88 dir-forward VALUE IS "f".
+
+    01 maze-eof-switch PIC X(1).
+        88 maze-eof VALUE IS "Y".
+        88 maze-not-eof VALUE IS "N".
+
+    01 maze-table.
+        05 maze-transition-count PIC 9(3) COMP-5.
+        05 maze-transition OCCURS 0 TO 200 TIMES
+               DEPENDING ON maze-transition-count INDEXED BY maze-ix.
+            10 mt-from-position PIC X(10).
+            10 mt-direction     PIC X(1).
+            10 mt-to-position   PIC X(10).
+            10 mt-message       PIC X(60).
+            10 mt-prompt        PIC X(79).
+
+    01 current-position PIC X(10) VALUE "BOTTOM".
+    01 found-switch PIC X(1).
+        88 transition-found VALUE IS "Y".
+        88 transition-not-found VALUE IS "N".
+    01 matched-prompt PIC X(79).
+    01 matched-message PIC X(60).
+    01 matched-to-position PIC X(10).
+
+    01 step-count PIC 9(3) VALUE 0.
+    01 step-count-display PIC 9(3).
+    01 dead-end-count PIC 9(3) VALUE 0.
+    01 results-line PIC X(100).
+    01 maze-data-status PIC X(2).
 
 PROCEDURE DIVISION.
 MAIN-PROCEDURE.
     DISPLAY "You are in a maze."
-    GO TO POS-BOTTOM.
-
-POS-BOTTOM.
-    DISPLAY "You got to a junction. You can either go left (press l) or right (press r)."
-    ACCEPT input-text.
-    DISPLAY "---"
-
-    IF dir-left
-        DISPLAY "You ended up in a dead end. You turn around."
-        GO TO POS-LEFT.
+    PERFORM LOAD-MAZE.
+    OPEN OUTPUT maze-results-file.
+    MOVE "MAZE RUN RESULTS" TO maze-results-record.
+    WRITE maze-results-record.
+    PERFORM PLAY-ONE-STEP UNTIL current-position = "FINISH".
+    DISPLAY "You reached the treasure! Yay!"
+    PERFORM WRITE-OUTCOME-SUMMARY.
+    CLOSE maze-results-file.
+    STOP RUN.
 
-    IF dir-right
-        GO TO POS-FINISH.
+LOAD-MAZE.
+    MOVE "N" TO maze-eof-switch.
+    MOVE 0 TO maze-transition-count.
+    OPEN INPUT maze-data-file.
+    IF maze-data-status NOT = "00"
+        DISPLAY "ERROR OPENING MAZE DATA FILE, STATUS = " maze-data-status
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    PERFORM READ-ONE-TRANSITION UNTIL maze-eof.
+    CLOSE maze-data-file.
 
-    DISPLAY "Incorrect input, try again."
-    GO TO POS-BOTTOM.
+READ-ONE-TRANSITION.
+    READ maze-data-file
+        AT END
+            MOVE "Y" TO maze-eof-switch
+        NOT AT END
+            ADD 1 TO maze-transition-count
+            MOVE md-from-position TO mt-from-position(maze-transition-count)
+            MOVE md-direction     TO mt-direction(maze-transition-count)
+            MOVE md-to-position   TO mt-to-position(maze-transition-count)
+            MOVE md-message       TO mt-message(maze-transition-count)
+            MOVE md-prompt        TO mt-prompt(maze-transition-count)
+    END-READ.
 
-POS-LEFT.
-    DISPLAY "You got to a junction. You can either go forward (press f) or turn right (press r)."
+PLAY-ONE-STEP.
+    PERFORM FIND-PROMPT.
+    DISPLAY matched-prompt.
     ACCEPT input-text.
     DISPLAY "---"
+    PERFORM FIND-TRANSITION.
+    ADD 1 TO step-count.
+    IF transition-found
+        IF matched-message NOT = SPACES
+            DISPLAY matched-message
+        END-IF
+        PERFORM WRITE-STEP-RESULT
+        MOVE matched-to-position TO current-position
+    ELSE
+        DISPLAY "Incorrect input, try again."
+        ADD 1 TO dead-end-count
+        MOVE current-position TO matched-to-position
+        PERFORM WRITE-STEP-RESULT
+    END-IF.
 
-    IF dir-forward
-        GO TO POS-FINISH.
+WRITE-STEP-RESULT.
+    MOVE step-count TO step-count-display.
+    MOVE SPACES TO results-line.
+    STRING "STEP " DELIMITED BY SIZE
+           step-count-display DELIMITED BY SIZE
+           " FROM=" DELIMITED BY SIZE
+           current-position DELIMITED BY SIZE
+           " INPUT=" DELIMITED BY SIZE
+           input-text DELIMITED BY SIZE
+           " TO=" DELIMITED BY SIZE
+           matched-to-position DELIMITED BY SIZE
+           " FOUND=" DELIMITED BY SIZE
+           found-switch DELIMITED BY SIZE
+           INTO results-line
+    END-STRING.
+    MOVE results-line TO maze-results-record.
+    WRITE maze-results-record.
 
-    IF dir-right
-        DISPLAY "You ended up in a dead end. You turn around."
-        GO TO POS-BOTTOM.
+WRITE-OUTCOME-SUMMARY.
+    MOVE step-count TO step-count-display.
+    MOVE SPACES TO results-line.
+    STRING "OUTCOME=SOLVED STEPS=" DELIMITED BY SIZE
+           step-count-display DELIMITED BY SIZE
+           " DEADENDS=" DELIMITED BY SIZE
+           dead-end-count DELIMITED BY SIZE
+           INTO results-line
+    END-STRING.
+    MOVE results-line TO maze-results-record.
+    WRITE maze-results-record.
 
-    DISPLAY "Incorrect input, try again."
-    GO TO POS-LEFT.
+FIND-PROMPT.
+    MOVE SPACES TO matched-prompt.
+    SET maze-ix TO 1.
+    SEARCH maze-transition
+        AT END
+            CONTINUE
+        WHEN mt-from-position(maze-ix) = current-position
+            MOVE mt-prompt(maze-ix) TO matched-prompt
+    END-SEARCH.
 
-POS-FINISH.
-    DISPLAY "You reached the treasure! Yay!"
-    STOP RUN.
+FIND-TRANSITION.
+    MOVE "N" TO found-switch.
+    SET maze-ix TO 1.
+    SEARCH maze-transition
+        AT END
+            MOVE "N" TO found-switch
+        WHEN mt-from-position(maze-ix) = current-position
+             AND mt-direction(maze-ix) = input-text
+            MOVE "Y" TO found-switch
+            MOVE mt-to-position(maze-ix) TO matched-to-position
+            MOVE mt-message(maze-ix)     TO matched-message
+    END-SEARCH.
 END PROGRAM ADVANCED-EXAMPLE.
